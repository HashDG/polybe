@@ -2,13 +2,79 @@ IDENTIFICATION DIVISION.
 PROGRAM-ID. Polybe.
 DATE-WRITTEN. 06/10/22.
 
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+	SELECT FICHIER-MESSAGES ASSIGN TO WS-NOM-FICHIER-MESSAGES
+		ORGANIZATION IS LINE SEQUENTIAL
+		FILE STATUS IS STATUT-MESSAGES.
+	SELECT FICHIER-RESULTATS ASSIGN TO WS-NOM-FICHIER-RESULTATS
+		ORGANIZATION IS LINE SEQUENTIAL
+		FILE STATUS IS STATUT-RESULTATS.
+	SELECT FICHIER-CLES ASSIGN TO "CLES.DAT"
+		ORGANIZATION IS INDEXED
+		ACCESS MODE IS DYNAMIC
+		RECORD KEY IS CLE-DATE-EFFET
+		FILE STATUS IS STATUT-CLES.
+	SELECT FICHIER-AUDIT ASSIGN TO "AUDIT.DAT"
+		ORGANIZATION IS LINE SEQUENTIAL
+		FILE STATUS IS STATUT-AUDIT.
+	SELECT FICHIER-RAPPORT ASSIGN TO "CARRE.RPT"
+		ORGANIZATION IS LINE SEQUENTIAL
+		FILE STATUS IS STATUT-RAPPORT.
+	SELECT FICHIER-CARRES ASSIGN TO "CARRES.DAT"
+		ORGANIZATION IS INDEXED
+		ACCESS MODE IS DYNAMIC
+		RECORD KEY IS CARRE-ID
+		FILE STATUS IS STATUT-CARRES.
+	SELECT FICHIER-PARAMETRES ASSIGN TO "PARAMETRES.DAT"
+		ORGANIZATION IS LINE SEQUENTIAL
+		FILE STATUS IS STATUT-PARAMETRES.
+	SELECT FICHIER-CHECKPOINT ASSIGN TO "CHECKPOINT.DAT"
+		ORGANIZATION IS INDEXED
+		ACCESS MODE IS DYNAMIC
+		RECORD KEY IS CKPT-DATASET
+		FILE STATUS IS STATUT-CHECKPOINT.
+
 DATA DIVISION.
+FILE SECTION.
+FD  FICHIER-MESSAGES.
+	01	ENR-MESSAGE		PIC	A(76).
+FD  FICHIER-RESULTATS.
+	01	ENR-RESULTAT		PIC	A(76).
+FD  FICHIER-CLES.
+	01	ENR-CLE.
+		05	CLE-DATE-EFFET		PIC	9(8).
+		05	CLE-HEURE-EFFET		PIC	9(6).
+		05	CLE-VALEUR		PIC	A(25).
+FD  FICHIER-AUDIT.
+	01	ENR-AUDIT		PIC	X(80).
+FD  FICHIER-RAPPORT.
+	01	ENR-RAPPORT		PIC	X(80).
+FD  FICHIER-CARRES.
+	01	ENR-CARRE.
+		05	CARRE-ID		PIC	X(10).
+		05	CARRE-VALEUR		PIC	A(25).
+		05	CARRE-DATE-EFFET	PIC	9(8).
+		05	CARRE-HEURE-EFFET	PIC	9(6).
+FD  FICHIER-PARAMETRES.
+	01	ENR-PARAMETRE.
+		05	PARAM-MODE		PIC	X.
+		05	PARAM-CLE		PIC	A(25).
+		05	PARAM-CARRE-ID		PIC	X(10).
+		05	PARAM-DATASET-IN	PIC	X(30).
+		05	PARAM-DATASET-OUT	PIC	X(30).
+FD  FICHIER-CHECKPOINT.
+	01	ENR-CHECKPOINT.
+		05	CKPT-DATASET		PIC	X(30).
+		05	CKPT-COMPTEUR		PIC	9(8).
+
 WORKING-STORAGE SECTION.
 	01	ALPHA		PIC	A(25)	VALUE "ABCDEFGHIJKLMNOPQRSTUVXYZ".
 	01	CLE		PIC 	A(25).
 	01	CARRE		PIC 	A(25).
 	01	ENTREE		PIC 	A(38).
-	01	SORTIE		PIC 	A(38).
+	01	SORTIE		PIC 	A(76).
 	01 	XTMP		PIC 	9.
 	01 	YTMP		PIC 	9.
 	01	TMP		PIC 	99.
@@ -16,28 +82,203 @@ WORKING-STORAGE SECTION.
 	01	J		PIC 	99.
 	01	CHAR		PIC 	A.
 	01	BOOL		PIC	9	VALUE ZERO.
-	
+	01	STATUT-MESSAGES		PIC	XX.
+	01	STATUT-RESULTATS	PIC	XX.
+	01	STATUT-CLES		PIC	XX.
+	01	IND-MODE-LOT		PIC	A	VALUE "N".
+	01	IND-FIN-MESSAGES	PIC	A	VALUE "N".
+	01	PTR-SORTIE		PIC	999.
+	01	IND-SOURCE-CLE		PIC	A.
+	01	WS-DATE-HEURE		PIC	X(21).
+	01	IND-CLE-INVALIDE	PIC	A	VALUE "N".
+	01	STATUT-AUDIT		PIC	XX.
+	01	WS-TYPE-OPERATION	PIC	X(8).
+	01	WS-LONGUEUR-MSG		PIC	999.
+	01	WS-LIGNE-AUDIT		PIC	X(80).
+	01	STATUT-RAPPORT		PIC	XX.
+	01	WS-LIGNE-RAPPORT	PIC	X(80).
+	01	WS-PTR-RAPPORT		PIC	999.
+	01	STATUT-CARRES		PIC	XX.
+	01	WS-CARRE-ID		PIC	X(10).
+	01	WS-SORTIE-CODEE		PIC	A(76).
+	01	CHAINE-CODEE		PIC	A(76).
+	01	WS-RESULTAT-VERIF	PIC	X(9)	VALUE SPACE.
+	01	WS-ENTREE-SANS-ESPACES	PIC	A(38).
+	01	WS-POS-PAIRE		PIC	99.
+	01	WS-NOM-FICHIER-MESSAGES		PIC	X(30)	VALUE "MESSAGES.DAT".
+	01	WS-NOM-FICHIER-RESULTATS	PIC	X(30)	VALUE "RESULTATS.DAT".
+	01	IND-MODE-BATCH		PIC	A	VALUE "N".
+	01	STATUT-PARAMETRES	PIC	XX.
+	01	STATUT-CHECKPOINT	PIC	XX.
+	01	IND-FIN-PARAMETRES	PIC	A	VALUE "N".
+	01	WS-COMPTEUR-LUS		PIC	9(8).
+	01	WS-COMPTEUR-SAUT	PIC	9(8).
+
 PROCEDURE DIVISION.
+PROGRAMME-PRINCIPAL.
+	OPEN INPUT FICHIER-PARAMETRES.
+	IF STATUT-PARAMETRES IS = "00" THEN
+		CLOSE FICHIER-PARAMETRES
+		MOVE "O" TO IND-MODE-BATCH
+		PERFORM TRAITEMENT_LOT
+	ELSE
+		PERFORM GENERER_CLE
+		PERFORM GENERER_CARRE
+		PERFORM AFFICHER_CARRE
+		PERFORM CODER_CHAINE
+		PERFORM DECODER_CHAINE
+	END-IF.
+	STOP RUN.
+
+TRAITEMENT_LOT.
+	MOVE "N" TO IND-FIN-PARAMETRES.
+	OPEN INPUT FICHIER-PARAMETRES.
+	IF STATUT-PARAMETRES IS NOT = "00" THEN
+		DISPLAY "Fichier de paramètres indisponible"
+	ELSE
+		PERFORM UNTIL IND-FIN-PARAMETRES IS = "O"
+			READ FICHIER-PARAMETRES
+				AT END
+					MOVE "O" TO IND-FIN-PARAMETRES
+				NOT AT END
+					PERFORM EXECUTER_JOB_LOT
+			END-READ
+		END-PERFORM
+		CLOSE FICHIER-PARAMETRES
+	END-IF.
+
+EXECUTER_JOB_LOT.
+	IF PARAM-CARRE-ID IS = SPACE THEN
+		DISPLAY "Identifiant de carré manquant, job ignoré"
+	ELSE
+		MOVE PARAM-CLE TO ENTREE
+		PERFORM DERIVER_CLE
+		IF IND-CLE-INVALIDE IS = "O" THEN
+			DISPLAY "Clé de job invalide, job ignoré"
+		ELSE
+			MOVE PARAM-CARRE-ID TO WS-CARRE-ID
+			PERFORM CONSTRUIRE_CARRE
+			PERFORM ENREGISTRER_CARRE
+			MOVE PARAM-DATASET-IN TO WS-NOM-FICHIER-MESSAGES
+			MOVE PARAM-DATASET-OUT TO WS-NOM-FICHIER-RESULTATS
+			IF PARAM-MODE IS = "C" OR PARAM-MODE IS = "c" THEN
+				PERFORM CODER_CHAINE-LOT-REPRISE
+			ELSE
+				PERFORM DECODER_CHAINE-LOT-REPRISE
+			END-IF
+		END-IF
+	END-IF.
+
 GENERER_CLE.
+	DISPLAY "Nouvelle clé (N) ou clé du jour (J) ?".
+	ACCEPT IND-SOURCE-CLE.
+	IF IND-SOURCE-CLE IS = "J" OR IND-SOURCE-CLE IS = "j" THEN
+		PERFORM LIRE_CLE_DU_JOUR
+	ELSE
+		PERFORM GENERER_CLE-SAISIE
+	END-IF.
+
+GENERER_CLE-SAISIE.
 	DISPLAY "Entrez la clé".
 	ACCEPT ENTREE.
-	PERFORM VARYING I FROM 1 BY 1 UNTIL I = FUNCTION LENGTH(ENTREE) 
-		SUBTRACT I FROM FUNCTION LENGTH(ENTREE) GIVING TMP
-		MOVE ENTREE(TMP:1) TO CHAR
-		PERFORM VARYING J FROM 1 BY 1 UNTIL J = FUNCTION LENGTH(ALPHA) + 1
-			IF ALPHA(J:1) IS = CHAR THEN
-				INSPECT ENTREE REPLACING ALL CHAR BY SPACES AFTER ENTREE(TMP:1)
-			END-IF
+	PERFORM DERIVER_CLE.
+
+DERIVER_CLE.
+	PERFORM VALIDER_CLE-SAISIE.
+	IF IND-CLE-INVALIDE IS = "O" THEN
+		DISPLAY "Clé rejetée, clé en vigueur conservée"
+	ELSE
+		PERFORM VARYING I FROM 1 BY 1 UNTIL I = FUNCTION LENGTH(ENTREE)
+			SUBTRACT I FROM FUNCTION LENGTH(ENTREE) GIVING TMP
+			MOVE ENTREE(TMP:1) TO CHAR
+			PERFORM VARYING J FROM 1 BY 1 UNTIL J = FUNCTION LENGTH(ALPHA) + 1
+				IF ALPHA(J:1) IS = CHAR THEN
+					INSPECT ENTREE REPLACING ALL CHAR BY SPACES AFTER ENTREE(TMP:1)
+				END-IF
+			END-PERFORM
 		END-PERFORM
-	END-PERFORM.
-	MOVE 1 TO J.
-	PERFORM VARYING I FROM 1 BY 1 UNTIL I = FUNCTION LENGTH(ENTREE)
+		MOVE SPACE TO CLE
+		MOVE 1 TO J
+		PERFORM VARYING I FROM 1 BY 1 UNTIL I = FUNCTION LENGTH(ENTREE)
+			IF ENTREE(I:1) IS NOT = SPACE THEN
+				MOVE ENTREE(I:1) TO CLE(J:1)
+				ADD 1 TO J
+		END-PERFORM
+		IF IND-MODE-BATCH IS NOT = "O" AND IND-MODE-BATCH IS NOT = "o" THEN
+			PERFORM ENREGISTRER_CLE
+		END-IF
+	END-IF.
+
+VALIDER_CLE-SAISIE.
+	MOVE "N" TO IND-CLE-INVALIDE.
+	PERFORM VARYING I FROM 1 BY 1 UNTIL I = FUNCTION LENGTH(ENTREE) + 1
 		IF ENTREE(I:1) IS NOT = SPACE THEN
-			MOVE ENTREE(I:1) TO CLE(J:1)
-			ADD 1 TO J
+			MOVE ENTREE(I:1) TO CHAR
+			MOVE 0 TO BOOL
+			PERFORM VARYING J FROM 1 BY 1 UNTIL J = FUNCTION LENGTH(ALPHA) + 1
+				IF ALPHA(J:1) IS = CHAR THEN
+					MOVE 1 TO BOOL
+				END-IF
+			END-PERFORM
+			IF BOOL IS = 0 THEN
+				IF IND-CLE-INVALIDE IS NOT = "O" THEN
+					DISPLAY "LISTE DES CARACTERES REJETES"
+				END-IF
+				MOVE "O" TO IND-CLE-INVALIDE
+				DISPLAY "  caractère invalide '" CHAR "' en position " I
+			END-IF
+		END-IF
 	END-PERFORM.
 
+ENREGISTRER_CLE.
+	MOVE FUNCTION CURRENT-DATE TO WS-DATE-HEURE.
+	OPEN I-O FICHIER-CLES.
+	IF STATUT-CLES IS = "35" THEN
+		OPEN OUTPUT FICHIER-CLES
+		CLOSE FICHIER-CLES
+		OPEN I-O FICHIER-CLES
+	END-IF.
+	MOVE WS-DATE-HEURE(1:8) TO CLE-DATE-EFFET.
+	MOVE WS-DATE-HEURE(9:6) TO CLE-HEURE-EFFET.
+	MOVE CLE TO CLE-VALEUR.
+	WRITE ENR-CLE
+		INVALID KEY
+			REWRITE ENR-CLE
+				INVALID KEY
+					DISPLAY "Erreur d'enregistrement de la clé du jour"
+			END-REWRITE
+	END-WRITE.
+	CLOSE FICHIER-CLES.
+
+LIRE_CLE_DU_JOUR.
+	MOVE FUNCTION CURRENT-DATE TO WS-DATE-HEURE.
+	MOVE WS-DATE-HEURE(1:8) TO CLE-DATE-EFFET.
+	OPEN INPUT FICHIER-CLES.
+	IF STATUT-CLES IS = "00" THEN
+		READ FICHIER-CLES
+			INVALID KEY
+				DISPLAY "Aucune clé enregistrée pour ce jour"
+				CLOSE FICHIER-CLES
+				PERFORM GENERER_CLE-SAISIE
+			NOT INVALID KEY
+				MOVE CLE-VALEUR TO CLE
+				CLOSE FICHIER-CLES
+		END-READ
+	ELSE
+		DISPLAY "Fichier de clés indisponible, saisie manuelle requise"
+		PERFORM GENERER_CLE-SAISIE
+	END-IF.
+
 GENERER_CARRE.
+	PERFORM CONSTRUIRE_CARRE.
+	MOVE SPACE TO WS-CARRE-ID.
+	PERFORM UNTIL WS-CARRE-ID IS NOT = SPACE
+		DISPLAY "Identifiant du carré (service/poste) ?"
+		ACCEPT WS-CARRE-ID
+	END-PERFORM.
+	PERFORM ENREGISTRER_CARRE.
+
+CONSTRUIRE_CARRE.
 	MOVE CLE TO CARRE.
 	INSPECT CLE TALLYING TMP FOR ALL SPACES.
 	IF TMP IS = FUNCTION LENGTH(CLE) THEN
@@ -51,14 +292,53 @@ GENERER_CARRE.
 				IF CLE(J:1) IS = CHAR THEN
 					MOVE 1 TO BOOL
 				END-IF
-			END-PERFORM	
+			END-PERFORM
 			IF BOOL = 0 THEN
 				MOVE CHAR TO CARRE(TMP:1)
 				ADD 1 TO TMP
 			END-IF
 		END-PERFORM
-	END-IF.	
-	
+	END-IF.
+
+ENREGISTRER_CARRE.
+	OPEN I-O FICHIER-CARRES.
+	IF STATUT-CARRES IS = "35" THEN
+		OPEN OUTPUT FICHIER-CARRES
+		CLOSE FICHIER-CARRES
+		OPEN I-O FICHIER-CARRES
+	END-IF.
+	MOVE WS-CARRE-ID TO CARRE-ID.
+	MOVE CARRE TO CARRE-VALEUR.
+	MOVE CLE-DATE-EFFET TO CARRE-DATE-EFFET.
+	MOVE CLE-HEURE-EFFET TO CARRE-HEURE-EFFET.
+	WRITE ENR-CARRE
+		INVALID KEY
+			REWRITE ENR-CARRE
+				INVALID KEY
+					DISPLAY "Erreur d'enregistrement du carré"
+			END-REWRITE
+	END-WRITE.
+	CLOSE FICHIER-CARRES.
+
+SELECTIONNER_CARRE.
+	IF WS-CARRE-ID IS NOT = SPACE THEN
+		OPEN INPUT FICHIER-CARRES
+		IF STATUT-CARRES IS = "00" THEN
+			MOVE WS-CARRE-ID TO CARRE-ID
+			READ FICHIER-CARRES
+				INVALID KEY
+					DISPLAY "Carré introuvable pour cet identifiant, carré courant conservé"
+				NOT INVALID KEY
+					MOVE CARRE-VALEUR TO CARRE
+					MOVE CARRE-DATE-EFFET TO CLE-DATE-EFFET
+					MOVE CARRE-HEURE-EFFET TO CLE-HEURE-EFFET
+			END-READ
+			CLOSE FICHIER-CARRES
+		ELSE
+			DISPLAY "Fichier des carrés indisponible, carré courant conservé"
+		END-IF
+	END-IF.
+
 AFFICHER_CARRE.
 	MOVE ZERO TO TMP.
 	DISPLAY CARRE
@@ -69,47 +349,384 @@ AFFICHER_CARRE.
 			ADD J TO TMP
 			DISPLAY CARRE(TMP:1) " " WITH NO ADVANCING
 		END-PERFORM
-		DISPLAY " "	
+		DISPLAY " "
 	END-PERFORM.
+	PERFORM IMPRIMER_CARRE.
+
+IMPRIMER_CARRE.
+	MOVE FUNCTION CURRENT-DATE TO WS-DATE-HEURE.
+	OPEN OUTPUT FICHIER-RAPPORT.
+	IF STATUT-RAPPORT IS NOT = "00" THEN
+		DISPLAY "Fichier de rapport indisponible"
+	ELSE
+		MOVE "CARRE POLYBE DU JOUR" TO WS-LIGNE-RAPPORT
+		WRITE ENR-RAPPORT FROM WS-LIGNE-RAPPORT
+		MOVE SPACE TO WS-LIGNE-RAPPORT
+		MOVE 1 TO WS-PTR-RAPPORT
+		STRING "Date d'édition : " WS-DATE-HEURE(1:8)
+			DELIMITED BY SIZE INTO WS-LIGNE-RAPPORT
+			WITH POINTER WS-PTR-RAPPORT
+		END-STRING
+		WRITE ENR-RAPPORT FROM WS-LIGNE-RAPPORT
+		MOVE SPACE TO WS-LIGNE-RAPPORT
+		MOVE 1 TO WS-PTR-RAPPORT
+		STRING "Identifiant de clé : " CLE-DATE-EFFET
+			DELIMITED BY SIZE INTO WS-LIGNE-RAPPORT
+			WITH POINTER WS-PTR-RAPPORT
+		END-STRING
+		WRITE ENR-RAPPORT FROM WS-LIGNE-RAPPORT
+		MOVE SPACE TO WS-LIGNE-RAPPORT
+		WRITE ENR-RAPPORT FROM WS-LIGNE-RAPPORT
+		MOVE ZERO TO TMP
+		PERFORM VARYING I FROM 1 BY 1 UNTIL I = 6
+			MOVE SPACE TO WS-LIGNE-RAPPORT
+			MOVE 1 TO WS-PTR-RAPPORT
+			PERFORM VARYING J FROM 1 BY 1 UNTIL J = 6
+				SUBTRACT 1 FROM I GIVING TMP
+				MULTIPLY TMP BY 5 GIVING TMP
+				ADD J TO TMP
+				STRING CARRE(TMP:1) " "
+					DELIMITED BY SIZE INTO WS-LIGNE-RAPPORT
+					WITH POINTER WS-PTR-RAPPORT
+				END-STRING
+			END-PERFORM
+			WRITE ENR-RAPPORT FROM WS-LIGNE-RAPPORT
+		END-PERFORM
+		CLOSE FICHIER-RAPPORT
+	END-IF.
 
 CODER_CHAINE.
-	MOVE ZERO TO I.
-	MOVE SPACE TO CHAR.
+	DISPLAY "Identifiant du carré à utiliser (vide = carré courant) ?".
+	ACCEPT WS-CARRE-ID.
+	PERFORM SELECTIONNER_CARRE.
+	DISPLAY "Traitement en mode fichier (O/N) ?".
+	ACCEPT IND-MODE-LOT.
+	IF IND-MODE-LOT IS = "O" OR IND-MODE-LOT IS = "o" THEN
+		PERFORM CODER_CHAINE-LOT
+	ELSE
+		PERFORM CODER_CHAINE-INTERACTIF
+	END-IF.
+
+CODER_CHAINE-INTERACTIF.
 	DISPLAY "Entrez la chaîne à coder".
 	ACCEPT ENTREE.
+	PERFORM CODER-UN-MESSAGE.
+	DISPLAY SORTIE.
+
+CODER_CHAINE-LOT.
+	MOVE "N" TO IND-FIN-MESSAGES.
+	OPEN INPUT FICHIER-MESSAGES.
+	IF STATUT-MESSAGES IS NOT = "00" THEN
+		DISPLAY "Fichier de messages indisponible"
+	ELSE
+		OPEN OUTPUT FICHIER-RESULTATS
+		IF STATUT-RESULTATS IS NOT = "00" THEN
+			DISPLAY "Fichier de résultats indisponible"
+			CLOSE FICHIER-MESSAGES
+		ELSE
+			PERFORM UNTIL IND-FIN-MESSAGES IS = "O"
+				READ FICHIER-MESSAGES INTO ENTREE
+					AT END
+						MOVE "O" TO IND-FIN-MESSAGES
+					NOT AT END
+						PERFORM CODER-UN-MESSAGE
+						WRITE ENR-RESULTAT FROM SORTIE
+				END-READ
+			END-PERFORM
+			CLOSE FICHIER-MESSAGES
+			CLOSE FICHIER-RESULTATS
+		END-IF
+	END-IF.
+
+CODER_CHAINE-LOT-REPRISE.
+	PERFORM LIRE_CHECKPOINT.
+	MOVE "N" TO IND-FIN-MESSAGES.
+	OPEN INPUT FICHIER-MESSAGES.
+	IF STATUT-MESSAGES IS NOT = "00" THEN
+		DISPLAY "Fichier de messages indisponible"
+	ELSE
+		IF WS-COMPTEUR-LUS > 0 THEN
+			OPEN EXTEND FICHIER-RESULTATS
+			PERFORM VARYING WS-COMPTEUR-SAUT FROM 1 BY 1
+					UNTIL WS-COMPTEUR-SAUT > WS-COMPTEUR-LUS
+					OR IND-FIN-MESSAGES IS = "O"
+				READ FICHIER-MESSAGES INTO ENTREE
+					AT END
+						MOVE "O" TO IND-FIN-MESSAGES
+				END-READ
+			END-PERFORM
+		ELSE
+			OPEN OUTPUT FICHIER-RESULTATS
+		END-IF
+		IF STATUT-RESULTATS IS NOT = "00" THEN
+			DISPLAY "Fichier de résultats indisponible"
+			CLOSE FICHIER-MESSAGES
+		ELSE
+			PERFORM UNTIL IND-FIN-MESSAGES IS = "O"
+				READ FICHIER-MESSAGES INTO ENTREE
+					AT END
+						MOVE "O" TO IND-FIN-MESSAGES
+					NOT AT END
+						PERFORM CODER-UN-MESSAGE
+						WRITE ENR-RESULTAT FROM SORTIE
+						ADD 1 TO WS-COMPTEUR-LUS
+						PERFORM ENREGISTRER_CHECKPOINT
+				END-READ
+			END-PERFORM
+			CLOSE FICHIER-MESSAGES
+			CLOSE FICHIER-RESULTATS
+			PERFORM SUPPRIMER_CHECKPOINT
+		END-IF
+	END-IF.
+
+CODER-UN-MESSAGE.
+	MOVE SPACE TO SORTIE.
+	MOVE ZERO TO PTR-SORTIE.
+	MOVE ZERO TO I.
+	MOVE SPACE TO CHAR.
 	PERFORM VARYING I FROM 1 BY 1 UNTIL I = FUNCTION LENGTH(ENTREE) + 1
 		MOVE ENTREE(I:1) TO CHAR
+		IF CHAR IS = "W" THEN
+			MOVE "V" TO CHAR
+		END-IF
+		MOVE 0 TO BOOL
 		PERFORM VARYING J FROM 1 BY 1 UNTIL J = FUNCTION LENGTH(CARRE) + 1
 			IF CHAR IS = CARRE(J:1) THEN
-				SUBTRACT 1 FROM J				
+				MOVE 1 TO BOOL
+				SUBTRACT 1 FROM J
 				DIVIDE J BY 5 GIVING XTMP
 				COMPUTE YTMP = FUNCTION MOD(J 5)
 				ADD 1 TO XTMP
 				ADD 1 TO YTMP
-				DISPLAY XTMP YTMP WITH NO ADVANCING
+				ADD 1 TO PTR-SORTIE
+				MOVE XTMP TO SORTIE(PTR-SORTIE:1)
+				ADD 1 TO PTR-SORTIE
+				MOVE YTMP TO SORTIE(PTR-SORTIE:1)
 				ADD 1 TO J
 			END-IF
 		END-PERFORM
+		IF BOOL IS = 0 AND CHAR IS NOT = SPACE THEN
+			DISPLAY "Caractère non trouvé dans le carré : '" CHAR "' en position " I
+		END-IF
+	END-PERFORM.
+	PERFORM VERIFIER_CODAGE.
+	MOVE "CODER" TO WS-TYPE-OPERATION.
+	MOVE FUNCTION LENGTH(FUNCTION TRIM(ENTREE)) TO WS-LONGUEUR-MSG.
+	PERFORM JOURNALISER.
+
+VERIFIER_CODAGE.
+	MOVE SORTIE TO WS-SORTIE-CODEE.
+	MOVE SORTIE TO CHAINE-CODEE.
+	PERFORM DECODER-COEUR.
+	MOVE SPACE TO WS-ENTREE-SANS-ESPACES.
+	MOVE 1 TO J.
+	PERFORM VARYING I FROM 1 BY 1 UNTIL I = FUNCTION LENGTH(ENTREE) + 1
+		IF ENTREE(I:1) IS NOT = SPACE THEN
+			MOVE ENTREE(I:1) TO CHAR
+			IF CHAR IS = "W" THEN
+				MOVE "V" TO CHAR
+			END-IF
+			MOVE 0 TO BOOL
+			PERFORM VARYING TMP FROM 1 BY 1 UNTIL TMP = FUNCTION LENGTH(CARRE) + 1
+				IF CHAR IS = CARRE(TMP:1) THEN
+					MOVE 1 TO BOOL
+				END-IF
+			END-PERFORM
+			IF BOOL IS = 1 THEN
+				MOVE CHAR TO WS-ENTREE-SANS-ESPACES(J:1)
+				ADD 1 TO J
+			END-IF
+		END-IF
 	END-PERFORM.
-	DISPLAY " ".
+	IF FUNCTION TRIM(SORTIE) IS = FUNCTION TRIM(WS-ENTREE-SANS-ESPACES) THEN
+		MOVE "OK" TO WS-RESULTAT-VERIF
+		DISPLAY "Auto-vérification : OK"
+	ELSE
+		MOVE "ECHEC" TO WS-RESULTAT-VERIF
+		DISPLAY "Auto-vérification : ECHEC - le message décodé ne correspond pas à l'original"
+	END-IF.
+	MOVE WS-SORTIE-CODEE TO SORTIE.
 
 DECODER_CHAINE.
+	DISPLAY "Identifiant du carré à utiliser (vide = carré courant) ?".
+	ACCEPT WS-CARRE-ID.
+	PERFORM SELECTIONNER_CARRE.
+	DISPLAY "Traitement en mode fichier (O/N) ?".
+	ACCEPT IND-MODE-LOT.
+	IF IND-MODE-LOT IS = "O" OR IND-MODE-LOT IS = "o" THEN
+		PERFORM DECODER_CHAINE-LOT
+	ELSE
+		PERFORM DECODER_CHAINE-INTERACTIF
+	END-IF.
+
+DECODER_CHAINE-INTERACTIF.
+	DISPLAY "Entrez la chaîne à décoder".
+	ACCEPT CHAINE-CODEE.
+	PERFORM DECODER-UN-MESSAGE.
+	DISPLAY SORTIE.
+
+DECODER_CHAINE-LOT.
+	MOVE "N" TO IND-FIN-MESSAGES.
+	OPEN INPUT FICHIER-MESSAGES.
+	IF STATUT-MESSAGES IS NOT = "00" THEN
+		DISPLAY "Fichier de messages indisponible"
+	ELSE
+		OPEN OUTPUT FICHIER-RESULTATS
+		IF STATUT-RESULTATS IS NOT = "00" THEN
+			DISPLAY "Fichier de résultats indisponible"
+			CLOSE FICHIER-MESSAGES
+		ELSE
+			PERFORM UNTIL IND-FIN-MESSAGES IS = "O"
+				READ FICHIER-MESSAGES INTO CHAINE-CODEE
+					AT END
+						MOVE "O" TO IND-FIN-MESSAGES
+					NOT AT END
+						PERFORM DECODER-UN-MESSAGE
+						WRITE ENR-RESULTAT FROM SORTIE
+				END-READ
+			END-PERFORM
+			CLOSE FICHIER-MESSAGES
+			CLOSE FICHIER-RESULTATS
+		END-IF
+	END-IF.
+
+DECODER_CHAINE-LOT-REPRISE.
+	PERFORM LIRE_CHECKPOINT.
+	MOVE "N" TO IND-FIN-MESSAGES.
+	OPEN INPUT FICHIER-MESSAGES.
+	IF STATUT-MESSAGES IS NOT = "00" THEN
+		DISPLAY "Fichier de messages indisponible"
+	ELSE
+		IF WS-COMPTEUR-LUS > 0 THEN
+			OPEN EXTEND FICHIER-RESULTATS
+			PERFORM VARYING WS-COMPTEUR-SAUT FROM 1 BY 1
+					UNTIL WS-COMPTEUR-SAUT > WS-COMPTEUR-LUS
+					OR IND-FIN-MESSAGES IS = "O"
+				READ FICHIER-MESSAGES INTO CHAINE-CODEE
+					AT END
+						MOVE "O" TO IND-FIN-MESSAGES
+				END-READ
+			END-PERFORM
+		ELSE
+			OPEN OUTPUT FICHIER-RESULTATS
+		END-IF
+		IF STATUT-RESULTATS IS NOT = "00" THEN
+			DISPLAY "Fichier de résultats indisponible"
+			CLOSE FICHIER-MESSAGES
+		ELSE
+			PERFORM UNTIL IND-FIN-MESSAGES IS = "O"
+				READ FICHIER-MESSAGES INTO CHAINE-CODEE
+					AT END
+						MOVE "O" TO IND-FIN-MESSAGES
+					NOT AT END
+						PERFORM DECODER-UN-MESSAGE
+						WRITE ENR-RESULTAT FROM SORTIE
+						ADD 1 TO WS-COMPTEUR-LUS
+						PERFORM ENREGISTRER_CHECKPOINT
+				END-READ
+			END-PERFORM
+			CLOSE FICHIER-MESSAGES
+			CLOSE FICHIER-RESULTATS
+			PERFORM SUPPRIMER_CHECKPOINT
+		END-IF
+	END-IF.
+
+DECODER-UN-MESSAGE.
+	PERFORM DECODER-COEUR.
+	MOVE "DECODER" TO WS-TYPE-OPERATION.
+	MOVE SPACE TO WS-RESULTAT-VERIF.
+	MOVE FUNCTION LENGTH(FUNCTION TRIM(CHAINE-CODEE)) TO WS-LONGUEUR-MSG.
+	PERFORM JOURNALISER.
+
+DECODER-COEUR.
+	MOVE SPACE TO SORTIE.
+	MOVE ZERO TO PTR-SORTIE.
 	MOVE ZERO TO I.
 	MOVE SPACE TO CHAR.
-	DISPLAY "Entrez la chaîne à décoder".
-	ACCEPT ENTREE.
-	
-	PERFORM VARYING I FROM 1 BY 1 UNTIL I = FUNCTION LENGTH(ENTREE) + 1
-		IF ENTREE(I:1) IS NOT = SPACE THEN
-			MOVE ENTREE(I:1) TO XTMP
-			ADD 1 TO I
-			MOVE ENTREE(I:1) TO YTMP
-			SUBTRACT 1 FROM XTMP
-			COMPUTE TMP = XTMP * 5 + YTMP
-			DISPLAY CARRE(TMP:1) WITH NO ADVANCING
+	PERFORM VARYING I FROM 1 BY 1 UNTIL I = FUNCTION LENGTH(CHAINE-CODEE) + 1
+		IF CHAINE-CODEE(I:1) IS NOT = SPACE THEN
+			MOVE CHAINE-CODEE(I:1) TO XTMP
+			IF I IS = FUNCTION LENGTH(CHAINE-CODEE) OR CHAINE-CODEE(I + 1:1) IS = SPACE THEN
+				DISPLAY "Coordonnée invalide : chiffre manquant en position " I
+			ELSE
+				MOVE I TO WS-POS-PAIRE
+				ADD 1 TO I
+				MOVE CHAINE-CODEE(I:1) TO YTMP
+				IF XTMP < 1 OR XTMP > 5 OR YTMP < 1 OR YTMP > 5 THEN
+					DISPLAY "Coordonnée invalide : (" XTMP ", " YTMP ") en position " WS-POS-PAIRE
+				ELSE
+					SUBTRACT 1 FROM XTMP
+					COMPUTE TMP = XTMP * 5 + YTMP
+					ADD 1 TO PTR-SORTIE
+					MOVE CARRE(TMP:1) TO SORTIE(PTR-SORTIE:1)
+				END-IF
+			END-IF
 		END-IF
 	END-PERFORM.
-	DISPLAY " ".
-	STOP RUN.
+
+JOURNALISER.
+	MOVE FUNCTION CURRENT-DATE TO WS-DATE-HEURE.
+	MOVE SPACE TO WS-LIGNE-AUDIT.
+	STRING
+		WS-DATE-HEURE(1:14) " "
+		WS-TYPE-OPERATION " "
+		"CLE-ID=" CLE-DATE-EFFET " "
+		"LONGUEUR=" WS-LONGUEUR-MSG " "
+		"VERIF=" WS-RESULTAT-VERIF
+		DELIMITED BY SIZE INTO WS-LIGNE-AUDIT
+	END-STRING.
+	OPEN EXTEND FICHIER-AUDIT.
+	IF STATUT-AUDIT IS = "35" THEN
+		OPEN OUTPUT FICHIER-AUDIT
+	END-IF.
+	IF STATUT-AUDIT IS NOT = "00" THEN
+		DISPLAY "Fichier d'audit indisponible"
+	ELSE
+		WRITE ENR-AUDIT FROM WS-LIGNE-AUDIT
+		CLOSE FICHIER-AUDIT
+	END-IF.
+
+LIRE_CHECKPOINT.
+	MOVE ZERO TO WS-COMPTEUR-LUS.
+	MOVE WS-NOM-FICHIER-MESSAGES TO CKPT-DATASET.
+	OPEN INPUT FICHIER-CHECKPOINT.
+	IF STATUT-CHECKPOINT IS = "00" THEN
+		READ FICHIER-CHECKPOINT
+			INVALID KEY
+				MOVE ZERO TO WS-COMPTEUR-LUS
+			NOT INVALID KEY
+				MOVE CKPT-COMPTEUR TO WS-COMPTEUR-LUS
+		END-READ
+		CLOSE FICHIER-CHECKPOINT
+	END-IF.
+
+ENREGISTRER_CHECKPOINT.
+	MOVE WS-NOM-FICHIER-MESSAGES TO CKPT-DATASET.
+	MOVE WS-COMPTEUR-LUS TO CKPT-COMPTEUR.
+	OPEN I-O FICHIER-CHECKPOINT.
+	IF STATUT-CHECKPOINT IS = "35" THEN
+		OPEN OUTPUT FICHIER-CHECKPOINT
+		CLOSE FICHIER-CHECKPOINT
+		OPEN I-O FICHIER-CHECKPOINT
+	END-IF.
+	WRITE ENR-CHECKPOINT
+		INVALID KEY
+			REWRITE ENR-CHECKPOINT
+				INVALID KEY
+					DISPLAY "Erreur d'enregistrement du point de reprise"
+			END-REWRITE
+	END-WRITE.
+	CLOSE FICHIER-CHECKPOINT.
+
+SUPPRIMER_CHECKPOINT.
+	MOVE WS-NOM-FICHIER-MESSAGES TO CKPT-DATASET.
+	OPEN I-O FICHIER-CHECKPOINT.
+	IF STATUT-CHECKPOINT IS = "00" THEN
+		DELETE FICHIER-CHECKPOINT
+			INVALID KEY
+				CONTINUE
+		END-DELETE
+		CLOSE FICHIER-CHECKPOINT
+	END-IF.
 END PROGRAM Polybe.
 
